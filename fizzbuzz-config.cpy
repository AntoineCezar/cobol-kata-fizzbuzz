@@ -0,0 +1,24 @@
+       78 FIZZBUZZ-DEFAULT-RULE-COUNT VALUE 2.
+       01 FIZZBUZZ-DEFAULT-RULES-DATA.
+           05 FILLER PIC X(11) VALUE '002Fizz    '.
+           05 FILLER PIC X(11) VALUE '003Buzz    '.
+       01 FIZZBUZZ-DEFAULT-RULES REDEFINES FIZZBUZZ-DEFAULT-RULES-DATA.
+           05 FIZZBUZZ-DEFAULT-RULE
+                   OCCURS FIZZBUZZ-DEFAULT-RULE-COUNT TIMES.
+               10 FIZZBUZZ-DEFAULT-DIVISOR PIC 9(3).
+               10 FIZZBUZZ-DEFAULT-LABEL PIC X(8).
+
+      * FIZZBUZZ-RULE-COUNT is PIC 9 (0-9) but the table itself is
+      * bounded by FIZZBUZZ-MAX-RULES (see fizzbuzz-limits.cpy, COPYed
+      * ahead of this copybook); a downstream team adding more than
+      * FIZZBUZZ-MAX-RULES divisor/label pairs must raise that constant,
+      * not just FIZZBUZZ-RULE-COUNT.
+      * EXTERNAL so every program in the run unit (main, fizzbuzz,
+      * test-fizzbuzz) shares one copy - LOAD-CONFIG populates it from
+      * FIZZBUZZ-DEFAULT-RULES, and test-fizzbuzz.cob can override it
+      * directly ahead of a CALL to exercise a non-default config.
+       01 FIZZBUZZ-CONFIG EXTERNAL.
+           05 FIZZBUZZ-RULE-COUNT PIC 9.
+           05 FIZZBUZZ-RULE OCCURS FIZZBUZZ-MAX-RULES TIMES.
+               10 FIZZBUZZ-DIVISOR PIC 9(3).
+               10 FIZZBUZZ-LABEL PIC X(8).
