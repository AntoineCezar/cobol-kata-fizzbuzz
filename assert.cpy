@@ -0,0 +1,3 @@
+       ASSERT-EQUAL.
+           PERFORM TEST-FIZZBUZZ-OUTPUT
+           .
