@@ -3,8 +3,17 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-           01 ACTUAL PIC X(8).
-           01 EXPECTED PIC X(8).
+      * Widened to match FIZZBUZZ-OUTPUT (fizzbuzz-vars.cpy) so a
+      * combined multi-rule label wider than the old 8 chars can be
+      * compared without truncating the expected/actual values
+      * themselves.
+           01 ACTUAL PIC X(40).
+           01 EXPECTED PIC X(40).
+           01 WS-RUN-COUNT PIC 9(3) VALUE 0.
+           01 WS-PASS-COUNT PIC 9(3) VALUE 0.
+           01 WS-FAIL-COUNT PIC 9(3) VALUE 0.
+           COPY fizzbuzz-limits.
+           COPY fizzbuzz-config.
            COPY fizzbuzz-vars.
 
        PROCEDURE DIVISION.
@@ -12,15 +21,33 @@
            PERFORM MULT-OF-2-GIVES-FIZZ
            PERFORM MULT-OF-3-GIVES-BUZZ
            PERFORM MULT-OF-2-AND-3-GIVES-FIZZBUZZ
+           PERFORM ZERO-GIVES-FIZZBUZZ
+           PERFORM NEGATIVE-INPUT-GIVES-BUZZ
+           PERFORM NEGATIVE-NON-MULTIPLE-GIVES-PLAIN-NUMBER
+           PERFORM AT-OLD-999-BOUNDARY-GIVES-BUZZ
+           PERFORM INPUT-BEYOND-OLD-999-BOUNDARY-GIVES-FIZZBUZZ
+           PERFORM WIDE-MULTI-RULE-CONFIG-DOES-NOT-TRUNCATE
+           PERFORM PRINT-TEST-SUMMARY
            STOP RUN
            .
 
        COPY assert.
 
        TEST-FIZZBUZZ-OUTPUT.
+           ADD 1 TO WS-RUN-COUNT
            IF FIZZBUZZ-OUTPUT NOT EQUAL EXPECTED THEN
                DISPLAY 'FAIL: ',
-               '"', FIZZBUZZ-OUTPUT, '" â‰  "', EXPECTED, '"',
+               '"', FIZZBUZZ-OUTPUT, '" â‰  "', EXPECTED, '"',
+               ADD 1 TO WS-FAIL-COUNT
+           ELSE
+               ADD 1 TO WS-PASS-COUNT
+           END-IF
+           .
+
+       PRINT-TEST-SUMMARY.
+           DISPLAY 'Tests run: ' WS-RUN-COUNT
+                   ', passed: ' WS-PASS-COUNT
+                   ', failed: ' WS-FAIL-COUNT
            .
 
        MULT-OF-2-GIVES-FIZZ.
@@ -28,7 +55,8 @@
            MOVE 8 TO FIZZBUZZ-INPUT
 
            CALL 'fizzbuzz' USING FIZZBUZZ-INPUT,
-                                 FIZZBUZZ-OUTPUT
+                                 FIZZBUZZ-OUTPUT,
+                                 FIZZBUZZ-RULE-MATCHES
 
            MOVE 'Fizz' TO EXPECTED
            MOVE FIZZBUZZ-OUTPUT TO ACTUAL
@@ -40,7 +68,8 @@
            MOVE 9 TO FIZZBUZZ-INPUT
 
            CALL 'fizzbuzz' USING FIZZBUZZ-INPUT,
-                                 FIZZBUZZ-OUTPUT
+                                 FIZZBUZZ-OUTPUT,
+                                 FIZZBUZZ-RULE-MATCHES
 
            MOVE 'Buzz' TO EXPECTED
            MOVE FIZZBUZZ-OUTPUT TO ACTUAL
@@ -52,9 +81,106 @@
            MOVE 6 TO FIZZBUZZ-INPUT
 
            CALL 'fizzbuzz' USING FIZZBUZZ-INPUT,
-                                 FIZZBUZZ-OUTPUT
+                                 FIZZBUZZ-OUTPUT,
+                                 FIZZBUZZ-RULE-MATCHES
 
            MOVE 'FizzBuzz' TO EXPECTED
            MOVE FIZZBUZZ-OUTPUT TO ACTUAL
            PERFORM ASSERT-EQUAL
            .
+
+       ZERO-GIVES-FIZZBUZZ.
+           DISPLAY 'FIZZBUZZ-INPUT of zero is a multiple of every '
+                   'divisor and should give FizzBuzz'
+           MOVE 0 TO FIZZBUZZ-INPUT
+
+           CALL 'fizzbuzz' USING FIZZBUZZ-INPUT,
+                                 FIZZBUZZ-OUTPUT,
+                                 FIZZBUZZ-RULE-MATCHES
+
+           MOVE 'FizzBuzz' TO EXPECTED
+           MOVE FIZZBUZZ-OUTPUT TO ACTUAL
+           PERFORM ASSERT-EQUAL
+           .
+
+       NEGATIVE-INPUT-GIVES-BUZZ.
+           DISPLAY 'A negative multiple of 3 should still give Buzz'
+           MOVE -9 TO FIZZBUZZ-INPUT
+
+           CALL 'fizzbuzz' USING FIZZBUZZ-INPUT,
+                                 FIZZBUZZ-OUTPUT,
+                                 FIZZBUZZ-RULE-MATCHES
+
+           MOVE 'Buzz' TO EXPECTED
+           MOVE FIZZBUZZ-OUTPUT TO ACTUAL
+           PERFORM ASSERT-EQUAL
+           .
+
+       NEGATIVE-NON-MULTIPLE-GIVES-PLAIN-NUMBER.
+           DISPLAY 'A negative number that matches no rule should '
+                   'print as a plain signed number, not a padded one'
+           MOVE -7 TO FIZZBUZZ-INPUT
+
+           CALL 'fizzbuzz' USING FIZZBUZZ-INPUT,
+                                 FIZZBUZZ-OUTPUT,
+                                 FIZZBUZZ-RULE-MATCHES
+
+           MOVE '-7' TO EXPECTED
+           MOVE FIZZBUZZ-OUTPUT TO ACTUAL
+           PERFORM ASSERT-EQUAL
+           .
+
+       AT-OLD-999-BOUNDARY-GIVES-BUZZ.
+           DISPLAY 'FIZZBUZZ-INPUT at the old MAX-NUM PIC 9(3) '
+                   'boundary of 999 should still classify correctly'
+           MOVE 999 TO FIZZBUZZ-INPUT
+
+           CALL 'fizzbuzz' USING FIZZBUZZ-INPUT,
+                                 FIZZBUZZ-OUTPUT,
+                                 FIZZBUZZ-RULE-MATCHES
+
+           MOVE 'Buzz' TO EXPECTED
+           MOVE FIZZBUZZ-OUTPUT TO ACTUAL
+           PERFORM ASSERT-EQUAL
+           .
+
+       INPUT-BEYOND-OLD-999-BOUNDARY-GIVES-FIZZBUZZ.
+           DISPLAY 'An input past the old MAX-NUM PIC 9(3) boundary of '
+                   '999 requires the req005 widening and should still '
+                   'classify correctly'
+           MOVE 1002 TO FIZZBUZZ-INPUT
+
+           CALL 'fizzbuzz' USING FIZZBUZZ-INPUT,
+                                 FIZZBUZZ-OUTPUT,
+                                 FIZZBUZZ-RULE-MATCHES
+
+           MOVE 'FizzBuzz' TO EXPECTED
+           MOVE FIZZBUZZ-OUTPUT TO ACTUAL
+           PERFORM ASSERT-EQUAL
+           .
+
+       WIDE-MULTI-RULE-CONFIG-DOES-NOT-TRUNCATE.
+           DISPLAY 'A downstream config with 3 matching rules whose '
+                   'combined label exceeds 8 chars should not truncate'
+
+      *    A prior CALL has already primed FIZZBUZZ-CONFIG via
+      *    fizzbuzz.cob's LOAD-CONFIG (the default 2-rule Fizz/Buzz
+      *    config); add a 3rd rule here - divisor 1 matches every
+      *    input - with an 8-char label, so the combined label for an
+      *    input divisible by 2 and 3 is 20 chars, well past the old
+      *    8-char FIZZBUZZ-OUTPUT width.
+           MOVE 3 TO FIZZBUZZ-RULE-COUNT
+           MOVE 1 TO FIZZBUZZ-DIVISOR(3)
+           MOVE 'Downstrm' TO FIZZBUZZ-LABEL(3)
+
+           MOVE 6 TO FIZZBUZZ-INPUT
+           CALL 'fizzbuzz' USING FIZZBUZZ-INPUT,
+                                 FIZZBUZZ-OUTPUT,
+                                 FIZZBUZZ-RULE-MATCHES
+
+           MOVE 'FizzBuzzDownstrm' TO EXPECTED
+           MOVE FIZZBUZZ-OUTPUT TO ACTUAL
+           PERFORM ASSERT-EQUAL
+
+           MOVE 2 TO FIZZBUZZ-RULE-COUNT
+           .
