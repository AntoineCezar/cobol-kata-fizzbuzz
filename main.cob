@@ -1,22 +1,508 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAIN.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Assigned to a data name (not a literal) so the report file name
+      * can be stamped with the run date below, in WS-REPORT-FNAME -
+      * one archived report per day instead of one fixed name that the
+      * next day's run truncates.
+           SELECT FIZZBUZZ-REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FNAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT FIZZBUZZ-CONTROL-FILE ASSIGN TO 'fizzbuzz.ctl'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+      * Optional, like FIZZBUZZ-CONTROL-FILE above: a downstream team
+      * that wants its own divisor/label pairs (req001) drops this
+      * file next to the program instead of editing and recompiling
+      * fizzbuzz-config.cpy's built-in defaults. Absent or unreadable,
+      * LOAD-CONFIG falls back to those built-in defaults.
+           SELECT FIZZBUZZ-RULES-FILE ASSIGN TO 'fizzbuzz-rules.ctl'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-STATUS.
+           SELECT FIZZBUZZ-CHECKPOINT-FILE ASSIGN TO 'fizzbuzz.chk'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+      * Relative key is FIZZBUZZ-INPUT + 1 (not a sequential slot), so
+      * the run's START-NUM bounds how sparse the file gets; the "+ 1"
+      * keeps FIZZBUZZ-INPUT = 0 (a legitimate classify-able value, see
+      * req009) off relative record 0, which GnuCOBOL rejects as an
+      * invalid key. This is capped by WS-HISTORY-KEY's PIC 9(7) width
+      * (worst case ~10M slots) and is acceptable at this system's
+      * scale; very high, widely spaced START-NUM values waste disk
+      * proportional to their size.
+           SELECT FIZZBUZZ-HISTORY-FILE ASSIGN TO 'fizzbuzz-history.dat'
+               ORGANIZATION RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-HISTORY-KEY
+               FILE STATUS IS WS-HISTORY-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FIZZBUZZ-REPORT-FILE.
+      * Sized to cover WRITE-TRAILER's worst case: a restart label (25
+      * bytes) plus FIZZBUZZ-MAX-RULES (5) rule entries at up to 16
+      * bytes each (" LABEL=999999") plus the Combined/Plain entries
+      * (29 bytes) comes to 134 bytes; 200 leaves headroom.
+       01 FIZZBUZZ-REPORT-RECORD PIC X(200).
+
+       FD FIZZBUZZ-CONTROL-FILE.
+       01 FIZZBUZZ-CONTROL-CARD.
+           05 CC-START-NUM PIC 9(6).
+           05 CC-MAX-NUM PIC 9(6).
+
+      * First line is the header (rule count); that many detail lines
+      * (divisor + label) follow. Two record layouts over the same FD,
+      * same pattern as FIZZBUZZ-CHECKPOINT-RECORD's single layout -
+      * here READ-RULES-OVERRIDE picks whichever layout applies to the
+      * line it just read.
+       FD FIZZBUZZ-RULES-FILE.
+       01 FIZZBUZZ-RULES-HEADER-RECORD.
+           05 RULES-HDR-COUNT PIC 9.
+       01 FIZZBUZZ-RULES-DETAIL-RECORD.
+           05 RULES-DET-DIVISOR PIC 9(3).
+           05 RULES-DET-LABEL PIC X(8).
+
+       FD FIZZBUZZ-CHECKPOINT-FILE.
+      * CKPT-REPORT-DATE carries the YYYYMMDD the report file was
+      * opened under (WS-CURRENT-DATE(1:8)), so a restart that crosses
+      * midnight re-extends the original day's report instead of
+      * computing today's date and opening an unrelated new file.
+       01 FIZZBUZZ-CHECKPOINT-RECORD.
+           05 CKPT-INPUT PIC 9(6).
+           05 CKPT-REPORT-DATE PIC X(8).
+
+       FD FIZZBUZZ-HISTORY-FILE.
+       01 FIZZBUZZ-HISTORY-RECORD.
+           05 HIST-INPUT PIC 9(6).
+      * Widened to match FIZZBUZZ-OUTPUT (fizzbuzz-vars.cpy) so a
+      * combined multi-rule label longer than the old 8 chars isn't
+      * truncated going into history.
+           05 HIST-OUTPUT PIC X(40).
+
        WORKING-STORAGE SECTION.
-       01 MAX-NUM PIC 9(3).
+       COPY fizzbuzz-limits.
+       01 MAX-NUM PIC 9(6).
+       01 START-NUM PIC 9(6) VALUE 1.
+       01 WS-CONTROL-STATUS PIC XX.
+       01 WS-RULES-STATUS PIC XX.
+       01 WS-CHECKPOINT-STATUS PIC XX.
+       01 WS-REPORT-STATUS PIC XX.
+       01 WS-HISTORY-STATUS PIC XX.
+       01 WS-HISTORY-KEY PIC 9(7).
+       01 WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 100.
+       01 WS-ITERATIONS-SINCE-CHECKPOINT PIC 9(6) VALUE 0.
+       01 WS-END-NUM PIC 9(6).
+       01 WS-REMAINING-ITERATIONS PIC 9(6).
+       01 WS-RESTARTED PIC X VALUE 'N'.
+       01 WS-CURRENT-DATE PIC X(21).
+       01 WS-CHECKPOINT-REPORT-DATE PIC X(8).
+       01 WS-REPORT-FNAME PIC X(40).
+       01 WS-REPORT-HEADER PIC X(80) VALUE SPACES.
+       01 WS-RULE-TALLIES.
+           05 WS-RULE-TALLY PIC 9(6) OCCURS FIZZBUZZ-MAX-RULES
+               TIMES VALUE 0.
+       01 WS-COMBINED-COUNT PIC 9(6) VALUE 0.
+       01 WS-PLAIN-COUNT PIC 9(6) VALUE 0.
+       01 WS-MATCH-COUNT PIC 9.
+       01 WS-TALLY-IDX PIC 9.
+       01 WS-TALLY-EDIT PIC ZZZZZ9.
+       01 WS-TRAILER-LINE PIC X(200) VALUE SPACES.
+       01 WS-TRAILER-LABEL PIC X(24) VALUE SPACES.
+       01 WS-TRAILER-POINTER PIC 9(3).
+       01 WS-TRAILER-OVERFLOW PIC X VALUE 'N'.
+       01 WS-INPUT-EDIT PIC -(6)9.
+       01 WS-END-NUM-EDIT PIC -(6)9.
+       01 WS-START-NUM-EDIT PIC -(6)9.
+       COPY fizzbuzz-config.
        COPY fizzbuzz-vars.
 
        PROCEDURE DIVISION.
        MAIN.
-           MOVE 1 to FIZZBUZZ-INPUT
-           DISPLAY 'Max iterations? ' WITH NO ADVANCING
-           ACCEPT MAX-NUM.
-           PERFORM PRINT-NEXT MAX-NUM TIMES.
+           PERFORM LOAD-CONFIG
+           PERFORM READ-PARAMETERS
+           PERFORM VALIDATE-MAX-NUM
+           PERFORM VALIDATE-START-NUM
+           MOVE START-NUM TO FIZZBUZZ-INPUT
+           COMPUTE WS-END-NUM = START-NUM + MAX-NUM - 1
+               ON SIZE ERROR
+                   DISPLAY 'ERROR: START-NUM + MAX-NUM exceeds the '
+                           'PIC 9(6) range limit of 999999'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-COMPUTE
+           PERFORM CHECK-FOR-RESTART
+           PERFORM VALIDATE-RESTART-RANGE
+           IF WS-RESTARTED = 'Y'
+               COMPUTE WS-REMAINING-ITERATIONS =
+                       WS-END-NUM - FIZZBUZZ-INPUT + 1
+                   ON SIZE ERROR
+                       DISPLAY 'ERROR: could not compute remaining '
+                               'iterations for this restart'
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-COMPUTE
+           ELSE
+               MOVE MAX-NUM TO WS-REMAINING-ITERATIONS
+           END-IF
+           PERFORM OPEN-REPORT
+           PERFORM OPEN-HISTORY
+           PERFORM PRINT-NEXT WS-REMAINING-ITERATIONS TIMES.
+           PERFORM WRITE-TRAILER
+           CLOSE FIZZBUZZ-REPORT-FILE
+           CLOSE FIZZBUZZ-HISTORY-FILE
+           PERFORM CLEAR-CHECKPOINT
            STOP RUN
            .
 
+       LOAD-CONFIG.
+           MOVE FIZZBUZZ-DEFAULT-RULE-COUNT TO FIZZBUZZ-RULE-COUNT
+           PERFORM VARYING WS-TALLY-IDX FROM 1 BY 1
+                   UNTIL WS-TALLY-IDX > FIZZBUZZ-RULE-COUNT
+               MOVE FIZZBUZZ-DEFAULT-DIVISOR(WS-TALLY-IDX)
+                   TO FIZZBUZZ-DIVISOR(WS-TALLY-IDX)
+               MOVE FIZZBUZZ-DEFAULT-LABEL(WS-TALLY-IDX)
+                   TO FIZZBUZZ-LABEL(WS-TALLY-IDX)
+           END-PERFORM
+           PERFORM LOAD-RULES-OVERRIDE
+           .
+
+       LOAD-RULES-OVERRIDE.
+           OPEN INPUT FIZZBUZZ-RULES-FILE
+           IF WS-RULES-STATUS = '00'
+               READ FIZZBUZZ-RULES-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RULES-HDR-COUNT IS NUMERIC
+                               AND RULES-HDR-COUNT > 0
+                               AND RULES-HDR-COUNT
+                                   NOT > FIZZBUZZ-MAX-RULES
+                           MOVE RULES-HDR-COUNT TO FIZZBUZZ-RULE-COUNT
+                           PERFORM READ-RULE-DETAILS
+                       ELSE
+                           DISPLAY 'WARNING: fizzbuzz-rules.ctl rule '
+                                   'count is invalid - using built-in '
+                                   'default rules'
+                       END-IF
+               END-READ
+               CLOSE FIZZBUZZ-RULES-FILE
+           END-IF
+           .
+
+       READ-RULE-DETAILS.
+           PERFORM VARYING WS-TALLY-IDX FROM 1 BY 1
+                   UNTIL WS-TALLY-IDX > FIZZBUZZ-RULE-COUNT
+               READ FIZZBUZZ-RULES-FILE
+                   AT END
+                       DISPLAY 'ERROR: fizzbuzz-rules.ctl has fewer '
+                               'rule lines than its header count'
+                       MOVE 16 TO RETURN-CODE
+                       CLOSE FIZZBUZZ-RULES-FILE
+                       STOP RUN
+                   NOT AT END
+                       MOVE RULES-DET-DIVISOR
+                           TO FIZZBUZZ-DIVISOR(WS-TALLY-IDX)
+                       MOVE RULES-DET-LABEL
+                           TO FIZZBUZZ-LABEL(WS-TALLY-IDX)
+               END-READ
+           END-PERFORM
+           .
+
+       OPEN-REPORT.
+           IF WS-RESTARTED = 'Y'
+               MOVE WS-CHECKPOINT-REPORT-DATE TO WS-CURRENT-DATE(1:8)
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           END-IF
+           STRING 'fizzbuzz-report-' WS-CURRENT-DATE(1:4)
+                  WS-CURRENT-DATE(5:2) WS-CURRENT-DATE(7:2) '.txt'
+               DELIMITED BY SIZE INTO WS-REPORT-FNAME
+           IF WS-RESTARTED = 'Y'
+               OPEN EXTEND FIZZBUZZ-REPORT-FILE
+               IF WS-REPORT-STATUS NOT = '00'
+                   OPEN OUTPUT FIZZBUZZ-REPORT-FILE
+                   IF WS-REPORT-STATUS NOT = '00'
+                       DISPLAY 'ERROR: could not open report file '
+                               FUNCTION TRIM(WS-REPORT-FNAME)
+                               ' (status ' WS-REPORT-STATUS ')'
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   PERFORM WRITE-REPORT-HEADER
+               END-IF
+           ELSE
+               OPEN OUTPUT FIZZBUZZ-REPORT-FILE
+               IF WS-REPORT-STATUS NOT = '00'
+                   DISPLAY 'ERROR: could not open report file '
+                           FUNCTION TRIM(WS-REPORT-FNAME)
+                           ' (status ' WS-REPORT-STATUS ')'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM WRITE-REPORT-HEADER
+           END-IF
+           .
+
+       OPEN-HISTORY.
+           OPEN I-O FIZZBUZZ-HISTORY-FILE
+           IF WS-HISTORY-STATUS NOT = '00'
+               OPEN OUTPUT FIZZBUZZ-HISTORY-FILE
+               CLOSE FIZZBUZZ-HISTORY-FILE
+               OPEN I-O FIZZBUZZ-HISTORY-FILE
+               IF WS-HISTORY-STATUS NOT = '00'
+                   DISPLAY 'ERROR: could not open history file '
+                           '(status ' WS-HISTORY-STATUS ')'
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE FIZZBUZZ-REPORT-FILE
+                   STOP RUN
+               END-IF
+           END-IF
+           .
+
+       READ-PARAMETERS.
+           OPEN INPUT FIZZBUZZ-CONTROL-FILE
+           IF WS-CONTROL-STATUS = '00'
+               READ FIZZBUZZ-CONTROL-FILE
+                   AT END
+                       CLOSE FIZZBUZZ-CONTROL-FILE
+                       DISPLAY 'Max iterations? ' WITH NO ADVANCING
+                       ACCEPT MAX-NUM
+                   NOT AT END
+                       MOVE CC-START-NUM TO START-NUM
+                       MOVE CC-MAX-NUM TO MAX-NUM
+                       CLOSE FIZZBUZZ-CONTROL-FILE
+               END-READ
+           ELSE
+               DISPLAY 'Max iterations? ' WITH NO ADVANCING
+               ACCEPT MAX-NUM
+           END-IF
+           .
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT FIZZBUZZ-CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ FIZZBUZZ-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-INPUT TO FIZZBUZZ-INPUT
+                       MOVE CKPT-REPORT-DATE
+                           TO WS-CHECKPOINT-REPORT-DATE
+                       MOVE 'Y' TO WS-RESTARTED
+                       MOVE FIZZBUZZ-INPUT TO WS-INPUT-EDIT
+                       DISPLAY 'Resuming FizzBuzz run from checkpoint '
+                               'at input ' FUNCTION TRIM(WS-INPUT-EDIT)
+               END-READ
+               CLOSE FIZZBUZZ-CHECKPOINT-FILE
+           END-IF
+           .
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT FIZZBUZZ-CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = '00'
+               DISPLAY 'ERROR: could not clear checkpoint file after '
+                       'run completion (status ' WS-CHECKPOINT-STATUS
+                       ')'
+               MOVE 20 TO RETURN-CODE
+           ELSE
+               CLOSE FIZZBUZZ-CHECKPOINT-FILE
+           END-IF
+           .
+
+       VALIDATE-MAX-NUM.
+           IF MAX-NUM IS NOT NUMERIC OR MAX-NUM = 0
+               DISPLAY 'ERROR: Max iterations must be numeric and '
+                       'greater than zero'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+       VALIDATE-START-NUM.
+           IF START-NUM IS NOT NUMERIC
+               DISPLAY 'ERROR: Start number must be numeric'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+       VALIDATE-RESTART-RANGE.
+           IF WS-RESTARTED = 'Y' AND FIZZBUZZ-INPUT > WS-END-NUM
+               MOVE FIZZBUZZ-INPUT TO WS-INPUT-EDIT
+               MOVE WS-END-NUM TO WS-END-NUM-EDIT
+               DISPLAY 'ERROR: Checkpointed input '
+                       FUNCTION TRIM(WS-INPUT-EDIT)
+                       ' is past the requested end of range '
+                       FUNCTION TRIM(WS-END-NUM-EDIT)
+               DISPLAY 'Supply a START-NUM/MAX-NUM pair that covers '
+                       'the checkpoint before resuming'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-RESTARTED = 'Y' AND FIZZBUZZ-INPUT < START-NUM
+               MOVE FIZZBUZZ-INPUT TO WS-INPUT-EDIT
+               MOVE START-NUM TO WS-START-NUM-EDIT
+               DISPLAY 'ERROR: Checkpointed input '
+                       FUNCTION TRIM(WS-INPUT-EDIT)
+                       ' is before the requested START-NUM '
+                       FUNCTION TRIM(WS-START-NUM-EDIT)
+               DISPLAY 'This checkpoint belongs to a different run; '
+                       'clear fizzbuzz.chk or adjust START-NUM '
+                       'before resuming'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+       WRITE-REPORT-HEADER.
+           STRING 'FizzBuzz Run Report - '
+                  WS-CURRENT-DATE(1:4) '-' WS-CURRENT-DATE(5:2) '-'
+                  WS-CURRENT-DATE(7:2)
+                  DELIMITED BY SIZE INTO WS-REPORT-HEADER
+           WRITE FIZZBUZZ-REPORT-RECORD FROM WS-REPORT-HEADER
+           .
+
        PRINT-NEXT.
-           CALL 'fizzbuzz' USING FIZZBUZZ-INPUT, FIZZBUZZ-OUTPUT
-           DISPLAY FIZZBUZZ-OUTPUT
+           CALL 'fizzbuzz' USING FIZZBUZZ-INPUT, FIZZBUZZ-OUTPUT,
+                   FIZZBUZZ-RULE-MATCHES
+               ON EXCEPTION
+                   MOVE FIZZBUZZ-INPUT TO WS-INPUT-EDIT
+                   DISPLAY 'ERROR: CALL to fizzbuzz failed for input '
+                           FUNCTION TRIM(WS-INPUT-EDIT)
+                   MOVE 20 TO RETURN-CODE
+                   CLOSE FIZZBUZZ-REPORT-FILE
+                   CLOSE FIZZBUZZ-HISTORY-FILE
+                   STOP RUN
+               NOT ON EXCEPTION
+                   DISPLAY FUNCTION TRIM(FIZZBUZZ-OUTPUT)
+                   WRITE FIZZBUZZ-REPORT-RECORD FROM FIZZBUZZ-OUTPUT
+                   PERFORM TALLY-OUTPUT
+                   PERFORM WRITE-HISTORY
+           END-CALL
            ADD 1 TO FIZZBUZZ-INPUT
+           ADD 1 TO WS-ITERATIONS-SINCE-CHECKPOINT
+           IF WS-ITERATIONS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-ITERATIONS-SINCE-CHECKPOINT
+           END-IF
+           .
+
+       TALLY-OUTPUT.
+           MOVE 0 TO WS-MATCH-COUNT
+           PERFORM VARYING WS-TALLY-IDX FROM 1 BY 1
+                   UNTIL WS-TALLY-IDX > FIZZBUZZ-RULE-COUNT
+               IF FIZZBUZZ-RULE-MATCH(WS-TALLY-IDX) = 1
+                   ADD 1 TO WS-MATCH-COUNT
+               END-IF
+           END-PERFORM
+           EVALUATE WS-MATCH-COUNT
+               WHEN 0
+                   ADD 1 TO WS-PLAIN-COUNT
+               WHEN 1
+                   PERFORM VARYING WS-TALLY-IDX FROM 1 BY 1
+                           UNTIL WS-TALLY-IDX > FIZZBUZZ-RULE-COUNT
+                       IF FIZZBUZZ-RULE-MATCH(WS-TALLY-IDX) = 1
+                           ADD 1 TO WS-RULE-TALLY(WS-TALLY-IDX)
+                       END-IF
+                   END-PERFORM
+               WHEN OTHER
+                   ADD 1 TO WS-COMBINED-COUNT
+           END-EVALUATE
+           .
+
+       WRITE-TRAILER.
+           IF WS-RESTARTED = 'Y'
+               MOVE 'Summary (since restart):' TO WS-TRAILER-LABEL
+           ELSE
+               MOVE 'Summary:' TO WS-TRAILER-LABEL
+           END-IF
+           MOVE SPACES TO WS-TRAILER-LINE
+           MOVE 'N' TO WS-TRAILER-OVERFLOW
+           MOVE 1 TO WS-TRAILER-POINTER
+           STRING FUNCTION TRIM(WS-TRAILER-LABEL)
+               DELIMITED BY SIZE INTO WS-TRAILER-LINE
+               WITH POINTER WS-TRAILER-POINTER
+               ON OVERFLOW
+                   MOVE 'Y' TO WS-TRAILER-OVERFLOW
+           END-STRING
+           PERFORM VARYING WS-TALLY-IDX FROM 1 BY 1
+                   UNTIL WS-TALLY-IDX > FIZZBUZZ-RULE-COUNT
+               MOVE WS-RULE-TALLY(WS-TALLY-IDX) TO WS-TALLY-EDIT
+               STRING ' '
+                      FUNCTION TRIM(FIZZBUZZ-LABEL(WS-TALLY-IDX))
+                      '=' FUNCTION TRIM(WS-TALLY-EDIT)
+                   DELIMITED BY SIZE INTO WS-TRAILER-LINE
+                   WITH POINTER WS-TRAILER-POINTER
+                   ON OVERFLOW
+                       MOVE 'Y' TO WS-TRAILER-OVERFLOW
+               END-STRING
+           END-PERFORM
+           MOVE WS-COMBINED-COUNT TO WS-TALLY-EDIT
+           STRING ' Combined=' FUNCTION TRIM(WS-TALLY-EDIT)
+               DELIMITED BY SIZE INTO WS-TRAILER-LINE
+               WITH POINTER WS-TRAILER-POINTER
+               ON OVERFLOW
+                   MOVE 'Y' TO WS-TRAILER-OVERFLOW
+           END-STRING
+           MOVE WS-PLAIN-COUNT TO WS-TALLY-EDIT
+           STRING ' Plain=' FUNCTION TRIM(WS-TALLY-EDIT)
+               DELIMITED BY SIZE INTO WS-TRAILER-LINE
+               WITH POINTER WS-TRAILER-POINTER
+               ON OVERFLOW
+                   MOVE 'Y' TO WS-TRAILER-OVERFLOW
+           END-STRING
+           IF WS-TRAILER-OVERFLOW = 'Y'
+               DISPLAY 'WARNING: trailer line truncated - rule count '
+                       'and/or labels exceed the report line width'
+               IF RETURN-CODE = 0
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF
+           DISPLAY FUNCTION TRIM(WS-TRAILER-LINE)
+           WRITE FIZZBUZZ-REPORT-RECORD FROM WS-TRAILER-LINE
+           .
+
+       WRITE-HISTORY.
+           COMPUTE WS-HISTORY-KEY = FIZZBUZZ-INPUT + 1
+           MOVE FIZZBUZZ-INPUT TO HIST-INPUT
+           MOVE FIZZBUZZ-OUTPUT TO HIST-OUTPUT
+           WRITE FIZZBUZZ-HISTORY-RECORD
+               INVALID KEY
+                   REWRITE FIZZBUZZ-HISTORY-RECORD
+           END-WRITE
+           IF WS-HISTORY-STATUS NOT = '00'
+               MOVE FIZZBUZZ-INPUT TO WS-INPUT-EDIT
+               DISPLAY 'ERROR: could not write history record for '
+                       'input ' FUNCTION TRIM(WS-INPUT-EDIT)
+                       ' (status ' WS-HISTORY-STATUS ')'
+               MOVE 20 TO RETURN-CODE
+           END-IF
+           .
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT FIZZBUZZ-CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = '00'
+               MOVE FIZZBUZZ-INPUT TO WS-INPUT-EDIT
+               DISPLAY 'ERROR: could not open checkpoint file to save '
+                       'restart point at input '
+                       FUNCTION TRIM(WS-INPUT-EDIT)
+                       ' (status ' WS-CHECKPOINT-STATUS ')'
+               MOVE 20 TO RETURN-CODE
+           ELSE
+               MOVE FIZZBUZZ-INPUT TO CKPT-INPUT
+               MOVE WS-CURRENT-DATE(1:8) TO CKPT-REPORT-DATE
+               WRITE FIZZBUZZ-CHECKPOINT-RECORD
+               IF WS-CHECKPOINT-STATUS NOT = '00'
+                   MOVE FIZZBUZZ-INPUT TO WS-INPUT-EDIT
+                   DISPLAY 'ERROR: could not write checkpoint record '
+                           'for restart point at input '
+                           FUNCTION TRIM(WS-INPUT-EDIT)
+                           ' (status ' WS-CHECKPOINT-STATUS ')'
+                   MOVE 20 TO RETURN-CODE
+               END-IF
+               CLOSE FIZZBUZZ-CHECKPOINT-FILE
+           END-IF
            .
