@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fizzbuzz.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY fizzbuzz-limits.
+       01 WS-RULE-IDX PIC 9.
+       01 WS-MATCHED PIC 9.
+       01 WS-EDITED-NUMBER PIC -(6)9.
+      * Sized for FIZZBUZZ-MAX-RULES (5) labels at FIZZBUZZ-LABEL's
+      * full PIC X(8) width combining with no separator - the worst
+      * case every rule matches at once - so TRIM'd concatenation can
+      * never overflow this field regardless of which rules match.
+       01 WS-OUTPUT-WORK PIC X(40).
+       01 WS-OUTPUT-OVERFLOW PIC X VALUE 'N'.
+       COPY fizzbuzz-config.
+
+       LINKAGE SECTION.
+       COPY fizzbuzz-vars.
+
+       PROCEDURE DIVISION USING FIZZBUZZ-INPUT, FIZZBUZZ-OUTPUT,
+               FIZZBUZZ-RULE-MATCHES.
+       MAIN.
+      *    FIZZBUZZ-CONFIG is EXTERNAL and FIZZBUZZ-RULE-COUNT starts
+      *    a run unit at zero, so a zero here means nothing has
+      *    populated it yet - fall back to the built-in defaults. A
+      *    caller (main.cob's own LOAD-CONFIG, or a test driver
+      *    setting FIZZBUZZ-RULE-COUNT/DIVISOR/LABEL ahead of its
+      *    first CALL) that has already set a nonzero rule count must
+      *    win; reloading defaults unconditionally here would discard
+      *    that config on the very first classification of a run.
+           IF FIZZBUZZ-RULE-COUNT = 0
+               PERFORM LOAD-CONFIG
+           END-IF
+
+           MOVE SPACES TO WS-OUTPUT-WORK
+           MOVE 0 TO WS-MATCHED
+           MOVE 'N' TO WS-OUTPUT-OVERFLOW
+           MOVE ZEROS TO FIZZBUZZ-RULE-MATCHES
+           PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                   UNTIL WS-RULE-IDX > FIZZBUZZ-RULE-COUNT
+               IF FUNCTION MOD(FIZZBUZZ-INPUT,
+                       FIZZBUZZ-DIVISOR(WS-RULE-IDX)) = 0
+                   STRING FUNCTION TRIM(WS-OUTPUT-WORK)
+                          FUNCTION TRIM(FIZZBUZZ-LABEL(WS-RULE-IDX))
+                       DELIMITED BY SIZE INTO WS-OUTPUT-WORK
+                       ON OVERFLOW
+                           MOVE 'Y' TO WS-OUTPUT-OVERFLOW
+                   END-STRING
+                   MOVE 1 TO WS-MATCHED
+                   MOVE 1 TO FIZZBUZZ-RULE-MATCH(WS-RULE-IDX)
+               END-IF
+           END-PERFORM
+           IF WS-OUTPUT-OVERFLOW = 'Y'
+               MOVE FIZZBUZZ-INPUT TO WS-EDITED-NUMBER
+               DISPLAY 'WARNING: combined FizzBuzz label truncated for '
+                       'input ' FUNCTION TRIM(WS-EDITED-NUMBER)
+               IF RETURN-CODE = 0
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF
+
+           IF WS-MATCHED = 1
+               MOVE WS-OUTPUT-WORK TO FIZZBUZZ-OUTPUT
+           ELSE
+               MOVE FIZZBUZZ-INPUT TO WS-EDITED-NUMBER
+               MOVE FUNCTION TRIM(WS-EDITED-NUMBER) TO FIZZBUZZ-OUTPUT
+           END-IF
+           GOBACK
+           .
+
+       LOAD-CONFIG.
+           MOVE FIZZBUZZ-DEFAULT-RULE-COUNT TO FIZZBUZZ-RULE-COUNT
+           PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                   UNTIL WS-RULE-IDX > FIZZBUZZ-RULE-COUNT
+               MOVE FIZZBUZZ-DEFAULT-DIVISOR(WS-RULE-IDX)
+                   TO FIZZBUZZ-DIVISOR(WS-RULE-IDX)
+               MOVE FIZZBUZZ-DEFAULT-LABEL(WS-RULE-IDX)
+                   TO FIZZBUZZ-LABEL(WS-RULE-IDX)
+           END-PERFORM
+           .
