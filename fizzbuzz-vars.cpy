@@ -0,0 +1,8 @@
+       01 FIZZBUZZ-INPUT PIC S9(6).
+      * Sized for FIZZBUZZ-MAX-RULES (5) labels at FIZZBUZZ-LABEL's
+      * full PIC X(8) width combining with no separator, so a
+      * downstream config where every rule matches at once (req001)
+      * cannot silently truncate the combined label.
+       01 FIZZBUZZ-OUTPUT PIC X(40).
+       01 FIZZBUZZ-RULE-MATCHES.
+           05 FIZZBUZZ-RULE-MATCH PIC 9 OCCURS FIZZBUZZ-MAX-RULES TIMES.
